@@ -0,0 +1,385 @@
+000010*****************************************************************
+000020* ACCT-MAINT
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. ACCTMAINT.
+000060 AUTHOR. R-HENDRICKS.
+000070 INSTALLATION. ACCOUNT-SERVICES-DATA-CENTER.
+000080 DATE-WRITTEN. 08/09/2026.
+000090 DATE-COMPILED.
+000100*
+000110*****************************************************************
+000120* MODIFICATION HISTORY
+000130*****************************************************************
+000140*    DATE        INIT   DESCRIPTION
+000150*    ----------  -----  -----------------------------------------
+000160*    08/09/2026  RH     ORIGINAL PROGRAM - MASTER FILE
+000170*                       MAINTENANCE FOR ACCTREC.DAT. APPLIES
+000180*                       ADD/CHANGE/DELETE TRANSACTIONS FROM
+000190*                       ACCTTRAN.DAT SO ACCOUNT SET-UP AND
+000200*                       CLOSURE NO LONGER REQUIRE HAND-EDITING
+000210*                       THE MASTER FILE.
+000220*
+000230* ACCTTRAN.DAT IS SORTED INTO ACCT-NO SEQUENCE AND THEN
+000240* MATCH-MERGED AGAINST THE EXISTING ACCTREC.DAT (THE "OLD
+000250* MASTER") TO PRODUCE ACCTRECN.DAT (THE "NEW MASTER"). THE
+000260* OPERATOR PROMOTES ACCTRECN.DAT TO ACCTREC.DAT ONCE THE RUN
+000270* HAS BEEN CHECKED. ANY TRANSACTION THAT DOES NOT MATCH THE
+000280* RULES BELOW IS WRITTEN TO ACCTMERR.DAT INSTEAD OF BEING
+000290* APPLIED.
+000300*
+000310*    ACTION CODE A (ADD)    - ACCT-NO MUST NOT ALREADY EXIST.
+000320*    ACTION CODE C (CHANGE) - ACCT-NO MUST ALREADY EXIST.
+000330*    ACTION CODE D (DELETE) - ACCT-NO MUST ALREADY EXIST.
+000340*
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380*
+000390     SELECT TRAN-IN ASSIGN TO "ACCTTRAN.DAT"
+000400         ORGANIZATION IS SEQUENTIAL.
+000410     SELECT TRAN-SORT-FILE ASSIGN TO "ACCTTRAN.SRW".
+000420     SELECT TRAN-SORTED ASSIGN TO "ACCTTRAN.SRT"
+000430         ORGANIZATION IS SEQUENTIAL.
+000440     SELECT OLD-MASTER ASSIGN TO "ACCTREC.DAT"
+000450         ORGANIZATION IS SEQUENTIAL.
+000460     SELECT NEW-MASTER ASSIGN TO "ACCTRECN.DAT"
+000470         ORGANIZATION IS SEQUENTIAL.
+000480     SELECT ERROR-FILE ASSIGN TO "ACCTMERR.DAT"
+000490         ORGANIZATION IS LINE SEQUENTIAL.
+000500*
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530*
+000540*  RAW, UNSORTED MAINTENANCE TRANSACTIONS.
+000550  FD  TRAN-IN
+000560      RECORDING MODE F.
+000570  01  TRAN-IN-REC.
+000580      05  TIN-ACTION-CODE     PIC X(01).
+000590      05  TIN-ACCT-NO         PIC X(08).
+000600      05  TIN-ACCT-LIMIT      PIC S9(7)V99 COMP-3.
+000610      05  TIN-ACCT-BALANCE    PIC S9(7)V99 COMP-3.
+000620      05  TIN-LAST-NAME       PIC X(15).
+000630      05  TIN-FIRST-NAME      PIC X(15).
+000640      05  TIN-RESERVED        PIC X(07).
+000650      05  TIN-COUNTRY         PIC X(20).
+000660      05  TIN-COMMENTS        PIC X(30).
+000670*
+000680*  SORT WORK FILE - ORDERS THE TRANSACTIONS BY ACCT-NO.
+000690  SD  TRAN-SORT-FILE.
+000700  01  TRAN-SORT-REC.
+000710      05  TSRT-ACTION-CODE    PIC X(01).
+000720      05  TSRT-ACCT-NO        PIC X(08).
+000730      05  TSRT-ACCT-LIMIT     PIC S9(7)V99 COMP-3.
+000740      05  TSRT-ACCT-BALANCE   PIC S9(7)V99 COMP-3.
+000750      05  TSRT-LAST-NAME      PIC X(15).
+000760      05  TSRT-FIRST-NAME     PIC X(15).
+000770      05  TSRT-RESERVED       PIC X(07).
+000780      05  TSRT-COUNTRY        PIC X(20).
+000790      05  TSRT-COMMENTS       PIC X(30).
+000800*
+000810*  TRANSACTIONS IN ACCT-NO SEQUENCE, READ DURING THE MERGE.
+000820  FD  TRAN-SORTED
+000830      RECORDING MODE F.
+000840  01  TRAN-FIELDS.
+000850      05  TRAN-ACTION-CODE    PIC X(01).
+000860          88  TRAN-ADD                    VALUE 'A'.
+000870          88  TRAN-CHANGE                 VALUE 'C'.
+000880          88  TRAN-DELETE                 VALUE 'D'.
+000890      05  TRAN-ACCT-NO        PIC X(08).
+000900      05  TRAN-ACCT-LIMIT     PIC S9(7)V99 COMP-3.
+000910      05  TRAN-ACCT-BALANCE   PIC S9(7)V99 COMP-3.
+000920      05  TRAN-LAST-NAME      PIC X(15).
+000930      05  TRAN-FIRST-NAME     PIC X(15).
+000940      05  TRAN-RESERVED       PIC X(07).
+000950      05  TRAN-COUNTRY        PIC X(20).
+000960      05  TRAN-COMMENTS       PIC X(30).
+000970*
+000980*  EXISTING ACCT-REC MASTER, IN ACCT-NO SEQUENCE.
+000990  FD  OLD-MASTER
+001000      RECORDING MODE F.
+001010  01  OLD-MASTER-REC.
+001020      05  OMAST-ACCT-NO       PIC X(08).
+001030      05  OMAST-ACCT-LIMIT    PIC S9(7)V99 COMP-3.
+001040      05  OMAST-ACCT-BALANCE  PIC S9(7)V99 COMP-3.
+001050      05  OMAST-LAST-NAME     PIC X(15).
+001060      05  OMAST-FIRST-NAME    PIC X(15).
+001070      05  OMAST-RESERVED      PIC X(07).
+001080      05  OMAST-COUNTRY       PIC X(20).
+001090      05  OMAST-COMMENTS      PIC X(30).
+001100*
+001110*  UPDATED MASTER PRODUCED BY THIS RUN.
+001120  FD  NEW-MASTER
+001130      RECORDING MODE F.
+001140  01  NEW-MASTER-REC.
+001150      05  NMAST-ACCT-NO       PIC X(08).
+001160      05  NMAST-ACCT-LIMIT    PIC S9(7)V99 COMP-3.
+001170      05  NMAST-ACCT-BALANCE  PIC S9(7)V99 COMP-3.
+001180      05  NMAST-LAST-NAME     PIC X(15).
+001190      05  NMAST-FIRST-NAME    PIC X(15).
+001200      05  NMAST-RESERVED      PIC X(07).
+001210      05  NMAST-COUNTRY       PIC X(20).
+001220      05  NMAST-COMMENTS      PIC X(30).
+001230*
+001240*  TRANSACTIONS THAT COULD NOT BE APPLIED.
+001250  FD  ERROR-FILE
+001260      RECORDING MODE F.
+001270  01  ERROR-REC.
+001280      05  ERR-ACCT-NO-O       PIC X(8).
+001290      05  ERR-ACTION-O        PIC X(1).
+001300      05  ERR-REASON-O        PIC X(40).
+001310*
+001320 WORKING-STORAGE SECTION.
+001330*
+001340*  END-OF-FILE SWITCHES.
+001350  77  AM-OLD-EOF-SWITCH       PIC X(01)   VALUE 'N'.
+001360      88  OLD-MASTER-EOF                  VALUE 'Y'.
+001370  77  AM-TRAN-EOF-SWITCH      PIC X(01)   VALUE 'N'.
+001380      88  TRAN-EOF                        VALUE 'Y'.
+001390*
+001400*  MATCH-MERGE KEY FIELDS. HIGH-VALUES IS MOVED IN AT
+001410*  END-OF-FILE SO THE KEY COMPARE BELOW KEEPS WORKING.
+001420  77  AM-OLD-KEY              PIC X(08)   VALUE SPACES.
+001430  77  AM-TRAN-KEY             PIC X(08)   VALUE SPACES.
+001440*
+001450*  ACCT-NO LAST WRITTEN TO THE NEW MASTER. CHECKED BEFORE AN
+001460*  ADD IS HONORED SO A SECOND TRANSACTION FOR AN ACCOUNT
+001470*  ALREADY WRITTEN THIS RUN (E.G. A CHANGE FOLLOWED LATER IN
+001480*  THE SORTED STREAM BY AN ADD FOR THE SAME ACCT-NO) CANNOT
+001490*  SLIP IN AS A SECOND, DUPLICATE NEW-MASTER RECORD.
+001500  77  AM-LAST-WRITTEN-KEY     PIC X(08)   VALUE SPACES.
+001510*
+001520*  RUN CONTROL TOTALS.
+001530  77  AM-ADD-COUNT            PIC 9(7) COMP VALUE ZERO.
+001540  77  AM-CHANGE-COUNT         PIC 9(7) COMP VALUE ZERO.
+001550  77  AM-DELETE-COUNT         PIC 9(7) COMP VALUE ZERO.
+001560  77  AM-CARRY-COUNT          PIC 9(7) COMP VALUE ZERO.
+001570  77  AM-ERROR-COUNT          PIC 9(7) COMP VALUE ZERO.
+001580*
+001590  77  AM-ERROR-REASON         PIC X(40)   VALUE SPACES.
+001600*
+001610 PROCEDURE DIVISION.
+001620*
+001630*****************************************************************
+001640* 0000-MAINLINE - OVERALL CONTROL OF THE RUN.
+001650*****************************************************************
+001660 0000-MAINLINE.
+001670     PERFORM 1000-INITIALIZE
+001680         THRU 1000-EXIT.
+001690     PERFORM 2000-SORT-TRANSACTIONS
+001700         THRU 2000-EXIT.
+001710     PERFORM 3000-MERGE-MASTER
+001720         THRU 3000-EXIT.
+001730     PERFORM 4000-FINALIZE
+001740         THRU 4000-EXIT.
+001750     STOP RUN.
+001760*
+001770*****************************************************************
+001780* 1000-INITIALIZE - OPEN THE MASTER AND ERROR FILES.
+001790*****************************************************************
+001800 1000-INITIALIZE.
+001810     OPEN INPUT OLD-MASTER.
+001820     OPEN OUTPUT NEW-MASTER.
+001830     OPEN OUTPUT ERROR-FILE.
+001840 1000-EXIT.
+001850     EXIT.
+001860*
+001870*****************************************************************
+001880* 2000-SORT-TRANSACTIONS - PUT ACCTTRAN.DAT INTO ACCT-NO
+001890* SEQUENCE SO IT CAN BE MATCHED AGAINST THE MASTER.
+001900*****************************************************************
+001910 2000-SORT-TRANSACTIONS.
+001920     SORT TRAN-SORT-FILE
+001930         ON ASCENDING KEY TSRT-ACCT-NO
+001940         USING TRAN-IN
+001950         GIVING TRAN-SORTED.
+001960     OPEN INPUT TRAN-SORTED.
+001970 2000-EXIT.
+001980     EXIT.
+001990*
+002000*****************************************************************
+002010* 3000-MERGE-MASTER - MATCH-MERGE THE SORTED TRANSACTIONS
+002020* AGAINST THE OLD MASTER TO PRODUCE THE NEW MASTER.
+002030*****************************************************************
+002040 3000-MERGE-MASTER.
+002050     PERFORM 3100-READ-OLD-MASTER
+002060         THRU 3100-EXIT.
+002070     PERFORM 3200-READ-TRANSACTION
+002080         THRU 3200-EXIT.
+002090     PERFORM UNTIL OLD-MASTER-EOF AND TRAN-EOF
+002100         EVALUATE TRUE
+002110             WHEN OLD-MASTER-EOF
+002120                 PERFORM 3400-APPLY-TRAN-NO-MASTER
+002130                     THRU 3400-EXIT
+002140             WHEN TRAN-EOF
+002150                 PERFORM 3500-CARRY-OLD-MASTER
+002160                     THRU 3500-EXIT
+002170             WHEN AM-OLD-KEY = AM-TRAN-KEY
+002180                 PERFORM 3600-APPLY-MATCHED
+002190                     THRU 3600-EXIT
+002200             WHEN AM-OLD-KEY < AM-TRAN-KEY
+002210                 PERFORM 3500-CARRY-OLD-MASTER
+002220                     THRU 3500-EXIT
+002230             WHEN OTHER
+002240                 PERFORM 3400-APPLY-TRAN-NO-MASTER
+002250                     THRU 3400-EXIT
+002260         END-EVALUATE
+002270     END-PERFORM.
+002280 3000-EXIT.
+002290     EXIT.
+002300*
+002310*****************************************************************
+002320* 3100-READ-OLD-MASTER - READ ONE OLD-MASTER RECORD AND KEEP
+002330* ITS KEY AVAILABLE FOR THE MATCH-MERGE COMPARE.
+002340*****************************************************************
+002350 3100-READ-OLD-MASTER.
+002360     READ OLD-MASTER
+002370         AT END
+002380             MOVE 'Y' TO AM-OLD-EOF-SWITCH
+002390             MOVE HIGH-VALUES TO AM-OLD-KEY
+002400         NOT AT END
+002410             MOVE OMAST-ACCT-NO TO AM-OLD-KEY
+002420     END-READ.
+002430 3100-EXIT.
+002440     EXIT.
+002450*
+002460*****************************************************************
+002470* 3200-READ-TRANSACTION - READ ONE SORTED TRANSACTION AND KEEP
+002480* ITS KEY AVAILABLE FOR THE MATCH-MERGE COMPARE.
+002490*****************************************************************
+002500 3200-READ-TRANSACTION.
+002510     READ TRAN-SORTED
+002520         AT END
+002530             MOVE 'Y' TO AM-TRAN-EOF-SWITCH
+002540             MOVE HIGH-VALUES TO AM-TRAN-KEY
+002550         NOT AT END
+002560             MOVE TRAN-ACCT-NO TO AM-TRAN-KEY
+002570     END-READ.
+002580 3200-EXIT.
+002590     EXIT.
+002600*
+002610*****************************************************************
+002620* 3400-APPLY-TRAN-NO-MASTER - HANDLE A TRANSACTION WHOSE KEY
+002630* HAS NO MATCHING OLD-MASTER RECORD. ONLY AN ADD IS VALID HERE,
+002640* AND ONLY WHEN THE ACCT-NO WAS NOT ALREADY WRITTEN TO THE NEW
+002650* MASTER EARLIER IN THIS SAME RUN.
+002660*****************************************************************
+002670 3400-APPLY-TRAN-NO-MASTER.
+002680     IF TRAN-ADD
+002690         IF TRAN-ACCT-NO = AM-LAST-WRITTEN-KEY
+002700             MOVE "ACCOUNT ALREADY WRITTEN - DUPLICATE ADD" TO
+002710                 AM-ERROR-REASON
+002720             PERFORM 3700-WRITE-ERROR
+002730                 THRU 3700-EXIT
+002740         ELSE
+002750             MOVE TRAN-ACCT-NO        TO NMAST-ACCT-NO
+002760             MOVE TRAN-ACCT-LIMIT     TO NMAST-ACCT-LIMIT
+002770             MOVE TRAN-ACCT-BALANCE   TO NMAST-ACCT-BALANCE
+002780             MOVE TRAN-LAST-NAME      TO NMAST-LAST-NAME
+002790             MOVE TRAN-FIRST-NAME     TO NMAST-FIRST-NAME
+002800             MOVE TRAN-RESERVED       TO NMAST-RESERVED
+002810             MOVE TRAN-COUNTRY        TO NMAST-COUNTRY
+002820             MOVE TRAN-COMMENTS       TO NMAST-COMMENTS
+002830             WRITE NEW-MASTER-REC
+002840             MOVE NMAST-ACCT-NO       TO AM-LAST-WRITTEN-KEY
+002850             ADD 1 TO AM-ADD-COUNT
+002860         END-IF
+002870     ELSE
+002880         MOVE "ACCOUNT NOT ON FILE FOR CHANGE/DELETE" TO
+002890             AM-ERROR-REASON
+002900         PERFORM 3700-WRITE-ERROR
+002910             THRU 3700-EXIT
+002920     END-IF.
+002930     PERFORM 3200-READ-TRANSACTION
+002940         THRU 3200-EXIT.
+002950 3400-EXIT.
+002960     EXIT.
+002970*
+002980*****************************************************************
+002990* 3500-CARRY-OLD-MASTER - NO TRANSACTION APPLIES TO THIS
+003000* ACCOUNT; COPY IT TO THE NEW MASTER UNCHANGED.
+003010*****************************************************************
+003020 3500-CARRY-OLD-MASTER.
+003030     MOVE OLD-MASTER-REC TO NEW-MASTER-REC.
+003040     WRITE NEW-MASTER-REC.
+003050     MOVE NMAST-ACCT-NO TO AM-LAST-WRITTEN-KEY.
+003060     ADD 1 TO AM-CARRY-COUNT.
+003070     PERFORM 3100-READ-OLD-MASTER
+003080         THRU 3100-EXIT.
+003090 3500-EXIT.
+003100     EXIT.
+003110*
+003120*****************************************************************
+003130* 3600-APPLY-MATCHED - A TRANSACTION KEY MATCHES AN EXISTING
+003140* OLD-MASTER RECORD. APPLY CHANGE/DELETE; REJECT A DUPLICATE
+003150* ADD.
+003160*****************************************************************
+003170 3600-APPLY-MATCHED.
+003180     EVALUATE TRUE
+003190         WHEN TRAN-DELETE
+003200             ADD 1 TO AM-DELETE-COUNT
+003210         WHEN TRAN-CHANGE
+003220             MOVE TRAN-ACCT-NO        TO NMAST-ACCT-NO
+003230             MOVE TRAN-ACCT-LIMIT     TO NMAST-ACCT-LIMIT
+003240             MOVE TRAN-ACCT-BALANCE   TO NMAST-ACCT-BALANCE
+003250             MOVE TRAN-LAST-NAME      TO NMAST-LAST-NAME
+003260             MOVE TRAN-FIRST-NAME     TO NMAST-FIRST-NAME
+003270             MOVE TRAN-RESERVED       TO NMAST-RESERVED
+003280             MOVE TRAN-COUNTRY        TO NMAST-COUNTRY
+003290             MOVE TRAN-COMMENTS       TO NMAST-COMMENTS
+003300             WRITE NEW-MASTER-REC
+003310             MOVE NMAST-ACCT-NO       TO AM-LAST-WRITTEN-KEY
+003320             ADD 1 TO AM-CHANGE-COUNT
+003330         WHEN TRAN-ADD
+003340             MOVE "ACCOUNT ALREADY ON FILE - ADD REJECTED" TO
+003350                 AM-ERROR-REASON
+003360             PERFORM 3700-WRITE-ERROR
+003370                 THRU 3700-EXIT
+003380             MOVE OLD-MASTER-REC TO NEW-MASTER-REC
+003390             WRITE NEW-MASTER-REC
+003400             MOVE NMAST-ACCT-NO       TO AM-LAST-WRITTEN-KEY
+003410         WHEN OTHER
+003420             MOVE "UNKNOWN ACTION CODE" TO AM-ERROR-REASON
+003430             PERFORM 3700-WRITE-ERROR
+003440                 THRU 3700-EXIT
+003450             MOVE OLD-MASTER-REC TO NEW-MASTER-REC
+003460             WRITE NEW-MASTER-REC
+003470             MOVE NMAST-ACCT-NO       TO AM-LAST-WRITTEN-KEY
+003480     END-EVALUATE.
+003490     PERFORM 3100-READ-OLD-MASTER
+003500         THRU 3100-EXIT.
+003510     PERFORM 3200-READ-TRANSACTION
+003520         THRU 3200-EXIT.
+003530 3600-EXIT.
+003540     EXIT.
+003550*
+003560*****************************************************************
+003570* 3700-WRITE-ERROR - LOG ONE TRANSACTION THAT COULD NOT BE
+003580* APPLIED TO ACCTMERR.DAT.
+003590*****************************************************************
+003600 3700-WRITE-ERROR.
+003610     MOVE SPACES TO ERROR-REC.
+003620     MOVE TRAN-ACCT-NO     TO ERR-ACCT-NO-O.
+003630     MOVE TRAN-ACTION-CODE TO ERR-ACTION-O.
+003640     MOVE AM-ERROR-REASON  TO ERR-REASON-O.
+003650     WRITE ERROR-REC.
+003660     ADD 1 TO AM-ERROR-COUNT.
+003670 3700-EXIT.
+003680     EXIT.
+003690*
+003700*****************************************************************
+003710* 4000-FINALIZE - CLOSE THE FILES AND DISPLAY THE RUN TOTALS.
+003720*****************************************************************
+003730 4000-FINALIZE.
+003740     CLOSE OLD-MASTER.
+003750     CLOSE NEW-MASTER.
+003760     CLOSE TRAN-SORTED.
+003770     CLOSE ERROR-FILE.
+003780     DISPLAY "ACCTMAINT RUN TOTALS -".
+003790     DISPLAY "  ACCOUNTS ADDED    : " AM-ADD-COUNT.
+003800     DISPLAY "  ACCOUNTS CHANGED  : " AM-CHANGE-COUNT.
+003810     DISPLAY "  ACCOUNTS DELETED  : " AM-DELETE-COUNT.
+003820     DISPLAY "  ACCOUNTS UNCHANGED: " AM-CARRY-COUNT.
+003830     DISPLAY "  TRANSACTIONS IN ERROR: " AM-ERROR-COUNT.
+003840 4000-EXIT.
+003850     EXIT.
