@@ -1,135 +1,912 @@
-      * 
-      * 
-      *
-
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO-WORLD.
-    
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *  SELECT PRINT-LINE ASSIGN TO PRTLINE.
-      *  SELECT ACCT-REC ASSIGN TO ACCTREC.
-      
-      * Read file from ACCTREC.DAT file and return the formatted output to the PRINT.DAT file.
-      
-      * Example acctrec.dat file:
-      
-      *ACCT-NO	12345678	Account number (8 characters).
-      *ACCT-LIMIT	+10000.00	Credit limit (packed decimal).
-      *ACCT-BALANCE	-1234.56	Account balance (packed decimal, negative).
-      *LAST-NAME	Doe	Last name, padded with spaces.
-      *FIRST-NAME	John	First name, padded with spaces.
-      *RESERVED		Reserved, blank (7 spaces).
-      *COUNTRY	USA	Country, padded with spaces.
-      *COMMENTS	Overdue account.	Comments about the account.
-      
-         SELECT ACCT-REC ASSIGN TO "ACCTREC.DAT"
-          ORGANIZATION IS LINE SEQUENTIAL.
-         SELECT PRINT-LINE ASSIGN TO "PRINT.DAT"
-          ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION.
-       FILE SECTION.
-        FD PRINT-LINE RECORDING MODE F.
-         01 PRINT-REC.
-          05 ACCT-NO-O PIC X(8).
-          05 ACCT-LIMIT-O PIC $$,$$$,$$9.99.
-          05 ACCT-BALANCE-O PIC $$,$$$,$$9.99.
-          05 LAST-NAME-O PIC X(15).
-          05 FIRST-NAME-O PIC X(15).
-          05 COMMENTS-O PIC X(30).
-        
-        FD ACCT-REC RECORDING MODE F.
-         01 ACCT-FIELDS.
-          05 ACCT-NO PIC X(8).
-          05 ACCT-LIMIT PIC S9(7)V99 COMP-3.
-          05 ACCT-BALANCE PIC S9(7)V99 COMP-3.
-          05 LAST-NAME PIC X(15).
-          05 FIRST-NAME PIC X(15).
-          05 RESERVED PIC X(7).
-          05 COUNTRY PIC X(20).
-          05 COMMENTS PIC X(30).
-       
-       WORKING-STORAGE SECTION.
-      *   01 WS-NAME PIC A(6) VALUE IS "World".
-      *   01 MEAL-COST PIC A(10)
-        77 WHO PIC X(15).
-        77 WHERE PIC X(20).
-        77 WHY PIC X(30).
-        77 RATE PIC 9(3).
-        77 HOURS PIC 9(3).
-        77 GROSS-PAY PIC 9(3).
-        
-        77 LASTREC PIC X(100).
-        
-       PROCEDURE DIVISION.
-        
-         
-        MOVE "Captain COBOL" TO WHO.
-        MOVE "ZedLand" TO WHERE.
-        MOVE "To suffer." TO WHY.
-        MOVE 19 TO HOURS.
-        MOVE 23 TO RATE.
-        
-        COMPUTE GROSS-PAY = HOURS * RATE.
-        
-        DISPLAY "Name: " WHO.
-        DISPLAY "Location: " WHERE.
-        DISPLAY "Reason: " WHY.
-        DISPLAY "Worked: " HOURS.
-        DISPLAY "Hourly rate: " RATE.
-        DISPLAY "Salary: " GROSS-PAY.
-        
-      *  WRITE-RECORD.
-      *   MOVE ACCT-NO TO ACCT-NO-O.
-      *   MOVE ACCT-LIMIT TO ACCT-LIMIT-O.
-      *   MOVE ACCT-BALANCE TO ACCT-BALANCE-O.
-      *   MOVE FIRST-NAME TO FIRST-NAME-O.
-      *   MOVE LAST-NAME TO LAST-NAME-O.
-      *   MOVE COMMENTS TO COMMENTS-O.
-      *   WRITE PRINT-REC.
-      *   
-      *  READ-RECORD.
-      *   READ ACCT-REC.
-      *   AT END MOVE 'Y' TO LASTREC.
-      *   END-READ.
-      *   
-      *  READ-NEXT-RECORD.
-      *   PERFORM READ-RECORD
-      *    PERFORM UNTIL LASTREC = 'Y'
-      *    PERFORM WRITE-RECORD
-      *    PERFORM READ-RECORD
-      *   END PERFORM
-      
-        BEGIN.
-         OPEN INPUT ACCT-REC
-         OPEN OUTPUT PRINT-LINE
-         PERFORM PROCESS-RECORDS
-         PERFORM CLOSE-STOP
-         STOP RUN.
-
-        PROCESS-RECORDS.
-         PERFORM UNTIL LASTREC = 'Y'
-          READ ACCT-REC
-           AT END MOVE 'Y' TO LASTREC
-          NOT AT END
-           MOVE ACCT-NO TO ACCT-NO-O
-           MOVE ACCT-LIMIT TO ACCT-LIMIT-O
-           MOVE ACCT-BALANCE TO ACCT-BALANCE-O
-           MOVE FIRST-NAME TO FIRST-NAME-O
-           MOVE LAST-NAME TO LAST-NAME-O
-           MOVE COMMENTS TO COMMENTS-O
-           WRITE PRINT-REC
-          END-READ
-         END-PERFORM.
-        
-      *  OPEN-FILES.
-      *   OPEN INPUT ACCT-REC.
-      *   OPEN OUTPUT PRINT-LINE.
-        
-        CLOSE-STOP.
-         CLOSE ACCT-REC.
-         CLOSE PRINT-LINE.
-         STOP RUN.
+000010*****************************************************************
+000020* ACCOUNT-EXCERCISE
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. HELLO-WORLD.
+000060 AUTHOR. R-HENDRICKS.
+000070 INSTALLATION. ACCOUNT-SERVICES-DATA-CENTER.
+000080 DATE-WRITTEN. 01/15/1998.
+000090 DATE-COMPILED.
+000100*
+000110*****************************************************************
+000120* MODIFICATION HISTORY
+000130*****************************************************************
+000140*    DATE        INIT   DESCRIPTION
+000150*    ----------  -----  -----------------------------------------
+000160*    01/15/1998  RH     ORIGINAL PROGRAM - LIST ACCT-REC TO PRINT.
+000170*    08/09/2026  RH     ADDED OVER-LIMIT EXCEPTION REPORT
+000180*                       (EXCEPT.DAT) - ACCOUNTS WHOSE BALANCE
+000190*                       EXCEEDS THEIR CREDIT LIMIT ARE NO LONGER
+000200*                       LEFT FOR SOMEONE TO FIND BY EYE ON THE
+000210*                       PRINT.DAT LISTING.
+000220*    08/09/2026  RH     ADDED COUNTRY CONTROL-BREAK SUBTOTALS
+000230*                       AND A RUN GRAND TOTAL TO PRINT.DAT SO
+000240*                       COUNTRY OFFICES NO LONGER HAVE TO BE
+000250*                       RE-KEYED BY HAND FROM THE RAW LISTING.
+000260*    08/09/2026  RH     ADDED INPUT VALIDATION - RECORDS WITH A
+000270*                       BLANK/NON-NUMERIC ACCT-NO OR A CORRUPTED
+000280*                       PACKED-DECIMAL AMOUNT FIELD ARE PULLED
+000290*                       TO ACCTREJ.DAT INSTEAD OF FLOWING INTO
+000300*                       PRINT.DAT.
+000310*    08/09/2026  RH     EXTENDED THE COUNTRY GRAND TOTAL LINE
+000320*                       WITH THE RUN'S TOTAL ACCT-LIMIT AND
+000330*                       RECORD COUNT SO PRINT.DAT CAN BE
+000340*                       BALANCED AGAINST THE SOURCE FILE.
+000350*    08/09/2026  RH     ADDED CHECKPOINT/RESTART SUPPORT - EVERY
+000360*                       100 RECORDS THE LAST ACCT-NO PROCESSED IS
+000370*                       SAVED TO ACCTCKPT.DAT SO A RUN THAT ABENDS
+000380*                       PARTWAY THROUGH CAN BE RESTARTED WITHOUT
+000390*                       REPROCESSING RECORDS ALREADY HANDLED.
+000400*    08/09/2026  RH     ADDED A COMMA-SEPARATED EXTRACT OF EACH
+000410*                       ACCOUNT (ACCTCSV.DAT) ALONGSIDE PRINT.DAT
+000420*                       FOR DOWNSTREAM SYSTEMS THAT CANNOT PARSE
+000430*                       THE PRINTED REPORT LAYOUT.
+000440*    08/09/2026  RH     ADDED AN AUDIT TRAIL (ACCTAUD.DAT) - EVERY
+000450*                       ACCOUNT READ FROM ACCTREC.DAT IS LOGGED
+000460*                       WITH THE RUN DATE/TIME FOR LATER REVIEW.
+000470*    08/09/2026  RH     ADDED DUNNING LETTERS (ACCTDUN.DAT) FOR
+000480*                       EVERY ACCOUNT CARRYING A NEGATIVE BALANCE
+000490*                       SO COLLECTIONS NO LONGER HAS TO PULL THE
+000500*                       OVERDUE LIST AND TYPE NOTICES BY HAND.
+000510*    08/09/2026  RH     AMOUNTS ON PRINT.DAT ARE NOW SHOWN WITH A
+000520*                       CURRENCY CODE DERIVED FROM THE ACCOUNT'S
+000530*                       COUNTRY INSTEAD OF A FIXED $ SIGN, SINCE
+000540*                       THE FILE NOW CARRIES ACCOUNTS IN MORE
+000550*                       THAN ONE COUNTRY.
+000560*
+000570 ENVIRONMENT DIVISION.
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600*
+000610* Read ACCTREC.DAT, list every account to PRINT.DAT and pull
+000620* any account that is over its credit limit onto EXCEPT.DAT so
+000630* it does not have to be found by eye on the full listing.
+000640*
+000650* Example acctrec.dat record:
+000660*ACCT-NO       12345678          Account number (8 characters).
+000670*ACCT-LIMIT    +10000.00         Credit limit (packed decimal).
+000680*ACCT-BALANCE  -1234.56          Account balance (packed decimal,
+000690*                                negative).
+000700*LAST-NAME     Doe               Last name, padded with spaces.
+000710*FIRST-NAME    John              First name, padded with spaces.
+000720*RESERVED                        Reserved, blank (7 spaces).
+000730*COUNTRY       USA               Country, padded with spaces.
+000740*COMMENTS      Overdue account.  Comments about the account.
+000750*
+000760     SELECT ACCT-REC ASSIGN TO "ACCTREC.DAT"
+000770         ORGANIZATION IS SEQUENTIAL.
+000780     SELECT PRINT-LINE ASSIGN TO "PRINT.DAT"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS HW-PRINT-FILE-STATUS.
+000810     SELECT EXCEPT-FILE ASSIGN TO "EXCEPT.DAT"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS HW-EXCEPT-FILE-STATUS.
+000840     SELECT REJECT-FILE ASSIGN TO "ACCTREJ.DAT"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS HW-REJECT-FILE-STATUS.
+000870     SELECT CHECKPOINT-FILE ASSIGN TO "ACCTCKPT.DAT"
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS HW-CKPT-FILE-STATUS.
+000900     SELECT CSV-FILE ASSIGN TO "ACCTCSV.DAT"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS HW-CSV-FILE-STATUS.
+000930     SELECT AUDIT-FILE ASSIGN TO "ACCTAUD.DAT"
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS HW-AUDIT-FILE-STATUS.
+000960     SELECT DUNNING-FILE ASSIGN TO "ACCTDUN.DAT"
+000970         ORGANIZATION IS LINE SEQUENTIAL
+000980         FILE STATUS IS HW-DUNNING-FILE-STATUS.
+000990*
+001000 DATA DIVISION.
+001010 FILE SECTION.
+001020  FD  PRINT-LINE
+001030      RECORDING MODE F.
+001040  01  PRINT-REC.
+001050      05  ACCT-NO-O           PIC X(8).
+001060      05  FILLER              PIC X(1)  VALUE SPACE.
+001070      05  CURR-CODE-O         PIC X(3).
+001080      05  FILLER              PIC X(1)  VALUE SPACE.
+001090      05  ACCT-LIMIT-O        PIC Z,ZZZ,ZZ9.99-.
+001100      05  ACCT-BALANCE-O      PIC Z,ZZZ,ZZ9.99-.
+001110      05  LAST-NAME-O         PIC X(15).
+001120      05  FIRST-NAME-O        PIC X(15).
+001130      05  COMMENTS-O          PIC X(30).
+001140*
+001150*  ALTERNATE RECORD FOR A COUNTRY SUBTOTAL LINE (08/09/2026).
+001160  01  PRINT-SUBTOTAL-REC.
+001170      05  FILLER              PIC X(8)  VALUE SPACES.
+001180      05  SUBT-LABEL-O        PIC X(14) VALUE "SUBTOTAL FOR ".
+001190      05  SUBT-COUNTRY-O      PIC X(20).
+001200      05  SUBT-AMOUNT-O       PIC $$,$$$,$$9.99-.
+001210      05  FILLER              PIC X(36).
+001220*
+001230*  ALTERNATE RECORD FOR THE RUN GRAND TOTAL LINE (08/09/2026).
+001240*  EXTENDED (08/09/2026) TO ALSO CARRY THE RUN
+001250*  CONTROL TOTALS - RECORD COUNT AND SUM OF ACCT-LIMIT-O - SO
+001260*  THE REPORT CAN BE BALANCED AGAINST THE SOURCE FILE WITHOUT A
+001270*  SEPARATE FOOTER LINE.
+001280  01  PRINT-GRANDTOTAL-REC.
+001290      05  FILLER              PIC X(8)  VALUE SPACES.
+001300      05  GRANDTOT-LABEL-O    PIC X(20) VALUE
+001310          "COUNTRY GRAND TOTAL".
+001320      05  GRANDTOT-AMOUNT-O   PIC $$,$$$,$$9.99-.
+001330      05  FILLER              PIC X(2)  VALUE SPACES.
+001340      05  GRANDTOT-LIMIT-LBL-O PIC X(13) VALUE
+001350          "TOTAL LIMIT: ".
+001360      05  GRANDTOT-LIMIT-O    PIC $$,$$$,$$9.99-.
+001370      05  FILLER              PIC X(2)  VALUE SPACES.
+001380      05  GRANDTOT-CNT-LBL-O  PIC X(18) VALUE
+001390          "RECORDS PROCESSED:".
+001400      05  GRANDTOT-COUNT-O    PIC ZZZ,ZZ9.
+001410      05  FILLER              PIC X(15).
+001420*
+001430  FD  ACCT-REC
+001440      RECORDING MODE F.
+001450  01  ACCT-FIELDS.
+001460      05  ACCT-NO             PIC X(8).
+001470      05  ACCT-LIMIT          PIC S9(7)V99 COMP-3.
+001480      05  ACCT-BALANCE        PIC S9(7)V99 COMP-3.
+001490      05  LAST-NAME           PIC X(15).
+001500      05  FIRST-NAME          PIC X(15).
+001510      05  RESERVED            PIC X(7).
+001520      05  COUNTRY             PIC X(20).
+001530      05  COMMENTS            PIC X(30).
+001540*
+001550*****************************************************************
+001560* EXCEPT-FILE - OVER-LIMIT EXCEPTION REPORT (08/09/2026)
+001570*****************************************************************
+001580  FD  EXCEPT-FILE
+001590      RECORDING MODE F.
+001600  01  EXCEPT-REC.
+001610      05  EXCPT-ACCT-NO-O     PIC X(8).
+001620      05  FILLER              PIC X(1)  VALUE SPACE.
+001630      05  EXCPT-CURR-CODE-O   PIC X(3).
+001640      05  FILLER              PIC X(1)  VALUE SPACE.
+001650      05  EXCPT-LAST-NAME-O   PIC X(15).
+001660      05  EXCPT-FIRST-NAME-O  PIC X(15).
+001670      05  EXCPT-LIMIT-O       PIC Z,ZZZ,ZZ9.99-.
+001680      05  EXCPT-BALANCE-O     PIC Z,ZZZ,ZZ9.99-.
+001690      05  EXCPT-OVERAGE-O     PIC Z,ZZZ,ZZ9.99.
+001700*
+001710*****************************************************************
+001720* REJECT-FILE - BAD-RECORD REJECT LISTING (08/09/2026)
+001730*****************************************************************
+001740  FD  REJECT-FILE
+001750      RECORDING MODE F.
+001760  01  REJECT-REC.
+001770      05  REJ-ACCT-NO-O       PIC X(8).
+001780      05  REJ-REASON-CODE-O   PIC X(4).
+001790      05  REJ-REASON-TEXT-O   PIC X(40).
+001800      05  REJ-LAST-NAME-O     PIC X(15).
+001810      05  REJ-FIRST-NAME-O    PIC X(15).
+001820*
+001830*****************************************************************
+001840* CHECKPOINT-FILE - LAST ACCT-NO SUCCESSFULLY PROCESSED, WRITTEN
+001850* EVERY HW-CKPT-INTERVAL RECORDS SO A RERUN CAN SKIP AHEAD
+001860* INSTEAD OF STARTING OVER FROM RECORD ONE (08/09/2026). ALSO
+001870* CARRIES THE RUN-TOTAL ACCUMULATORS SO THE PRINT.DAT FOOTER
+001880* STILL BALANCES AGAINST THE WHOLE FILE AFTER A RESTART, NOT
+001890* JUST THE RESUMED PORTION OF IT (08/09/2026).
+001900*****************************************************************
+001910  FD  CHECKPOINT-FILE
+001920      RECORDING MODE F.
+001930  01  CHECKPOINT-REC.
+001940      05  CKPT-ACCT-NO-O          PIC X(8).
+001950      05  CKPT-RECORD-COUNT-O     PIC 9(7).
+001960      05  CKPT-GRAND-TOTAL-O      PIC S9(9)V99
+001970                                  SIGN IS TRAILING SEPARATE.
+001980      05  CKPT-TOTAL-LIMIT-O      PIC S9(9)V99
+001990                                  SIGN IS TRAILING SEPARATE.
+002000      05  CKPT-COUNTRY-O          PIC X(20).
+002010      05  CKPT-COUNTRY-SUBTOT-O   PIC S9(9)V99
+002020                                  SIGN IS TRAILING SEPARATE.
+002030*
+002040*****************************************************************
+002050* CSV-FILE - COMMA-SEPARATED EXTRACT OF ACCT-FIELDS FOR
+002060* DOWNSTREAM SYSTEMS, WRITTEN ALONGSIDE PRINT.DAT
+002070* (08/09/2026).
+002080*****************************************************************
+002090  FD  CSV-FILE
+002100      RECORDING MODE F.
+002110  01  CSV-REC                 PIC X(132).
+002120*
+002130*****************************************************************
+002140* AUDIT-FILE - ONE ENTRY FOR EVERY ACCOUNT READ FROM ACCT-REC,
+002150* SHOWING WHEN THE RUN TOOK PLACE AND WHAT WAS DONE WITH THE
+002160* RECORD (08/09/2026).
+002170*****************************************************************
+002180  FD  AUDIT-FILE
+002190      RECORDING MODE F.
+002200  01  AUDIT-REC.
+002210      05  AUD-ACCT-NO-O       PIC X(8).
+002220      05  AUD-RUN-DATE-O      PIC 9(8).
+002230      05  AUD-RUN-TIME-O      PIC 9(8).
+002240      05  AUD-ACTION-O        PIC X(10).
+002250*
+002260*****************************************************************
+002270* DUNNING-FILE - OVERDUE-NOTICE LETTER FOR EVERY ACCOUNT WITH A
+002280* NEGATIVE BALANCE, ONE LETTER PER ACCOUNT (08/09/2026).
+002290* SEVERAL 01-LEVEL RECORDS SHARE THE SAME FD SO EACH LINE OF THE
+002300* LETTER CAN BE FORMATTED AND WRITTEN SEPARATELY, THE SAME WAY
+002310* PRINT-LINE SUPPORTS MORE THAN ONE LINE LAYOUT.
+002320*****************************************************************
+002330  FD  DUNNING-FILE
+002340      RECORDING MODE F.
+002350  01  DUN-ADDRESS-LINE.
+002360      05  DUN-FIRST-NAME-O    PIC X(15).
+002370      05  FILLER              PIC X(1)  VALUE SPACE.
+002380      05  DUN-LAST-NAME-O     PIC X(15).
+002390      05  FILLER              PIC X(49).
+002400  01  DUN-COUNTRY-LINE.
+002410      05  DUN-COUNTRY-O       PIC X(20).
+002420      05  FILLER              PIC X(60).
+002430  01  DUN-BLANK-LINE          PIC X(80) VALUE SPACES.
+002440  01  DUN-SALUTATION-LINE.
+002450      05  FILLER              PIC X(5)  VALUE "Dear ".
+002460      05  DUN-SAL-FIRST-O     PIC X(15).
+002470      05  FILLER              PIC X(1)  VALUE SPACE.
+002480      05  DUN-SAL-LAST-O      PIC X(15).
+002490      05  FILLER              PIC X(1)  VALUE ",".
+002500      05  FILLER              PIC X(43).
+002510  01  DUN-NOTICE-LINE-1.
+002520      05  FILLER              PIC X(41) VALUE
+002530          "  Our records show your account number ".
+002540      05  DUN-NOT1-ACCT-NO-O  PIC X(8).
+002550      05  FILLER              PIC X(31) VALUE
+002560          " is past due.".
+002570  01  DUN-NOTICE-LINE-2.
+002580      05  FILLER              PIC X(26) VALUE
+002590          "  The overdue balance is ".
+002600      05  DUN-NOT2-CURR-O     PIC X(3).
+002610      05  FILLER              PIC X(1)  VALUE SPACE.
+002620      05  DUN-NOT2-BALANCE-O  PIC Z,ZZZ,ZZ9.99.
+002630      05  FILLER              PIC X(38).
+002640  01  DUN-NOTICE-LINE-3       PIC X(80) VALUE
+002650      "  Please remit payment at your earliest convenience.".
+002660  01  DUN-CLOSING-LINE        PIC X(80) VALUE
+002670      "  Sincerely, Accounts Receivable".
+002680  01  DUN-SEPARATOR-LINE      PIC X(80) VALUE ALL "-".
+002690*
+002700 WORKING-STORAGE SECTION.
+002710*
+002720*  DEMONSTRATION FIELDS CARRIED OVER FROM THE ORIGINAL EXERCISE.
+002730  77  WHO                     PIC X(15).
+002740  77  WHERE                   PIC X(20).
+002750  77  WHY                     PIC X(30).
+002760  77  RATE                    PIC 9(3).
+002770  77  HOURS                   PIC 9(3).
+002780  77  GROSS-PAY               PIC 9(3).
+002790*
+002800*  END-OF-FILE SWITCH FOR ACCT-REC.
+002810  77  LASTREC                 PIC X(01)   VALUE SPACE.
+002820      88  END-OF-ACCT-FILE                VALUE 'Y'.
+002830*
+002840*  OVER-LIMIT EXCEPTION WORK FIELDS.
+002850  77  HW-OVERAGE-AMT          PIC S9(7)V99 COMP-3.
+002860*
+002870*  COUNTRY CONTROL-BREAK WORK FIELDS (08/09/2026).
+002880  77  HW-FIRST-RECORD-SWITCH  PIC X(01)   VALUE 'Y'.
+002890      88  FIRST-RECORD                    VALUE 'Y'.
+002900      88  NOT-FIRST-RECORD                VALUE 'N'.
+002910  77  HW-PREV-COUNTRY         PIC X(20)   VALUE SPACES.
+002920  77  HW-COUNTRY-SUBTOTAL     PIC S9(9)V99 COMP-3 VALUE ZERO.
+002930  77  HW-GRAND-TOTAL          PIC S9(9)V99 COMP-3 VALUE ZERO.
+002940*
+002950*  RUN CONTROL TOTALS FOR THE PRINT.DAT FOOTER (08/09/2026).
+002960  77  HW-TOTAL-LIMIT          PIC S9(9)V99 COMP-3 VALUE ZERO.
+002970  77  HW-RECORD-COUNT         PIC 9(7) COMP       VALUE ZERO.
+002980*
+002990*  INCOMING-RECORD VALIDATION WORK FIELDS (08/09/2026).
+003000  77  HW-VALID-SWITCH         PIC X(01)   VALUE 'Y'.
+003010      88  VALID-ACCOUNT                    VALUE 'Y'.
+003020      88  INVALID-ACCOUNT                  VALUE 'N'.
+003030  77  HW-REJECT-CODE          PIC X(04).
+003040  77  HW-REJECT-TEXT          PIC X(40).
+003050*
+003060*  CHECKPOINT/RESTART WORK FIELDS (08/09/2026).
+003070*  ONE FILE STATUS PER RESTARTABLE OUTPUT FILE SO 1000-INITIALIZE
+003080*  CAN FALL BACK TO OPEN OUTPUT, FILE BY FILE, WHEN A RESTART
+003090*  FINDS THAT PARTICULAR FILE MISSING (08/09/2026).
+003100  77  HW-PRINT-FILE-STATUS    PIC X(02)   VALUE SPACES.
+003110  77  HW-EXCEPT-FILE-STATUS   PIC X(02)   VALUE SPACES.
+003120  77  HW-REJECT-FILE-STATUS   PIC X(02)   VALUE SPACES.
+003130  77  HW-CSV-FILE-STATUS      PIC X(02)   VALUE SPACES.
+003140  77  HW-AUDIT-FILE-STATUS    PIC X(02)   VALUE SPACES.
+003150  77  HW-DUNNING-FILE-STATUS  PIC X(02)   VALUE SPACES.
+003160  77  HW-CKPT-FILE-STATUS     PIC X(02)   VALUE SPACES.
+003170  77  HW-CKPT-INTERVAL        PIC 9(7) COMP VALUE 100.
+003180  77  HW-CKPT-COUNTER         PIC 9(7) COMP VALUE ZERO.
+003190  77  HW-CKPT-EOF-SWITCH      PIC X(01)   VALUE 'N'.
+003200      88  CKPT-EOF                         VALUE 'Y'.
+003210  77  HW-RESTART-SWITCH       PIC X(01)   VALUE 'N'.
+003220      88  RESTART-REQUESTED                VALUE 'Y'.
+003230  77  HW-SKIPPING-SWITCH      PIC X(01)   VALUE 'N'.
+003240      88  SKIPPING-TO-CHECKPOINT           VALUE 'Y'.
+003250  77  HW-RESTART-ACCT-NO      PIC X(08)   VALUE SPACES.
+003260*
+003270*  RUN-TOTAL ACCUMULATORS AS OF THE LAST CHECKPOINT, RESTORED
+003280*  INTO THE WORKING ACCUMULATORS ON A RESTART (08/09/2026).
+003290  77  HW-RESTART-RECORD-COUNT PIC 9(7) COMP       VALUE ZERO.
+003300  77  HW-RESTART-GRAND-TOTAL  PIC S9(9)V99 COMP-3 VALUE ZERO.
+003310  77  HW-RESTART-TOTAL-LIMIT  PIC S9(9)V99 COMP-3 VALUE ZERO.
+003320  77  HW-RESTART-COUNTRY      PIC X(20)   VALUE SPACES.
+003330  77  HW-RESTART-COUNTRY-SUB  PIC S9(9)V99 COMP-3 VALUE ZERO.
+003340*
+003350*  CSV EXTRACT WORK FIELDS (08/09/2026).
+003360  77  HW-CSV-LIMIT-ED         PIC -(7)9.99.
+003370  77  HW-CSV-BALANCE-ED       PIC -(7)9.99.
+003380  77  HW-CSV-PTR              PIC 9(3) COMP.
+003390  77  HW-TRIM-WORK            PIC X(30).
+003400  77  HW-TRIM-LEN             PIC 9(2) COMP.
+003410*
+003420*  AUDIT TRAIL WORK FIELDS (08/09/2026).
+003430  77  HW-RUN-DATE             PIC 9(8)    VALUE ZERO.
+003440  77  HW-RUN-TIME             PIC 9(8)    VALUE ZERO.
+003450*
+003460*  DUNNING LETTER WORK FIELDS (08/09/2026).
+003470  77  HW-DUN-OWED-AMT         PIC S9(7)V99 COMP-3.
+003480  77  HW-COMMENTS-UC          PIC X(30).
+003490  77  HW-OVERDUE-COUNT        PIC 9(3) COMP VALUE ZERO.
+003500*
+003510*  CURRENCY-FORMATTING WORK FIELDS (08/09/2026).
+003520  77  HW-CURR-CODE            PIC X(3)    VALUE "USD".
+003530*
+003540 PROCEDURE DIVISION.
+003550*
+003560*****************************************************************
+003570* 0000-MAINLINE - OVERALL CONTROL OF THE RUN.
+003580*****************************************************************
+003590 0000-MAINLINE.
+003600     PERFORM 1000-INITIALIZE
+003610         THRU 1000-EXIT.
+003620     PERFORM 2000-PROCESS-RECORDS
+003630         THRU 2000-EXIT.
+003640     PERFORM 3000-FINALIZE
+003650         THRU 3000-EXIT.
+003660     STOP RUN.
+003670*
+003680*****************************************************************
+003690* 1000-INITIALIZE - OPEN FILES AND SHOW THE EXERCISE GREETING.
+003700*****************************************************************
+003710 1000-INITIALIZE.
+003720     MOVE "Captain COBOL" TO WHO.
+003730     MOVE "ZedLand" TO WHERE.
+003740     MOVE "To suffer." TO WHY.
+003750     MOVE 19 TO HOURS.
+003760     MOVE 23 TO RATE.
+003770     COMPUTE GROSS-PAY = HOURS * RATE.
+003780     DISPLAY "Name: " WHO.
+003790     DISPLAY "Location: " WHERE.
+003800     DISPLAY "Reason: " WHY.
+003810     DISPLAY "Worked: " HOURS.
+003820     DISPLAY "Hourly rate: " RATE.
+003830     DISPLAY "Salary: " GROSS-PAY.
+003840     OPEN INPUT ACCT-REC.
+003850     ACCEPT HW-RUN-DATE FROM DATE YYYYMMDD.
+003860     ACCEPT HW-RUN-TIME FROM TIME.
+003870     PERFORM 1100-CHECK-FOR-RESTART
+003880         THRU 1100-EXIT.
+003890     PERFORM 1050-OPEN-OUTPUT-FILES
+003900         THRU 1050-EXIT.
+003910     OPEN OUTPUT CHECKPOINT-FILE.
+003920 1000-EXIT.
+003930     EXIT.
+003940*
+003950*****************************************************************
+003960* 1050-OPEN-OUTPUT-FILES - OPEN EACH REPORT/EXTRACT FILE. ON A
+003970* RESTART, OPEN EXTEND SO OUTPUT ALREADY WRITTEN BY THE ABENDED
+003980* RUN IS KEPT; IF A PARTICULAR FILE TURNS OUT NOT TO EXIST (THE
+003990* PRIOR RUN NEVER GOT AS FAR AS CREATING IT, OR AN OPERATOR
+004000* REMOVED IT BETWEEN RUNS), FALL BACK TO OPEN OUTPUT FOR THAT
+004010* ONE FILE INSTEAD OF ABENDING THE RESTART (08/09/2026).
+004020*****************************************************************
+004030 1050-OPEN-OUTPUT-FILES.
+004040     IF RESTART-REQUESTED
+004050         OPEN EXTEND PRINT-LINE
+004060         IF HW-PRINT-FILE-STATUS NOT = "00"
+004070             OPEN OUTPUT PRINT-LINE
+004080         END-IF
+004090         OPEN EXTEND EXCEPT-FILE
+004100         IF HW-EXCEPT-FILE-STATUS NOT = "00"
+004110             OPEN OUTPUT EXCEPT-FILE
+004120         END-IF
+004130         OPEN EXTEND REJECT-FILE
+004140         IF HW-REJECT-FILE-STATUS NOT = "00"
+004150             OPEN OUTPUT REJECT-FILE
+004160         END-IF
+004170         OPEN EXTEND CSV-FILE
+004180         IF HW-CSV-FILE-STATUS NOT = "00"
+004190             OPEN OUTPUT CSV-FILE
+004200         END-IF
+004210         OPEN EXTEND AUDIT-FILE
+004220         IF HW-AUDIT-FILE-STATUS NOT = "00"
+004230             OPEN OUTPUT AUDIT-FILE
+004240         END-IF
+004250         OPEN EXTEND DUNNING-FILE
+004260         IF HW-DUNNING-FILE-STATUS NOT = "00"
+004270             OPEN OUTPUT DUNNING-FILE
+004280         END-IF
+004290     ELSE
+004300         OPEN OUTPUT PRINT-LINE
+004310         OPEN OUTPUT EXCEPT-FILE
+004320         OPEN OUTPUT REJECT-FILE
+004330         OPEN OUTPUT CSV-FILE
+004340         OPEN OUTPUT AUDIT-FILE
+004350         OPEN OUTPUT DUNNING-FILE
+004360     END-IF.
+004370 1050-EXIT.
+004380     EXIT.
+004390*
+004400*****************************************************************
+004410* 1100-CHECK-FOR-RESTART - IF A CHECKPOINT WAS LEFT BY AN
+004420* EARLIER, ABENDED RUN, REMEMBER THE LAST ACCT-NO IT PROCESSED
+004430* SO PROCESS-RECORDS CAN SKIP AHEAD TO IT (08/09/2026).
+004440*****************************************************************
+004450 1100-CHECK-FOR-RESTART.
+004460     OPEN INPUT CHECKPOINT-FILE.
+004470     IF HW-CKPT-FILE-STATUS = "00"
+004480         PERFORM UNTIL CKPT-EOF
+004490             READ CHECKPOINT-FILE
+004500                 AT END
+004510                     MOVE 'Y' TO HW-CKPT-EOF-SWITCH
+004520                 NOT AT END
+004530                     MOVE CKPT-ACCT-NO-O TO HW-RESTART-ACCT-NO
+004540                     MOVE CKPT-RECORD-COUNT-O TO
+004550                         HW-RESTART-RECORD-COUNT
+004560                     MOVE CKPT-GRAND-TOTAL-O TO
+004570                         HW-RESTART-GRAND-TOTAL
+004580                     MOVE CKPT-TOTAL-LIMIT-O TO
+004590                         HW-RESTART-TOTAL-LIMIT
+004600                     MOVE CKPT-COUNTRY-O TO HW-RESTART-COUNTRY
+004610                     MOVE CKPT-COUNTRY-SUBTOT-O TO
+004620                         HW-RESTART-COUNTRY-SUB
+004630                     MOVE 'Y' TO HW-RESTART-SWITCH
+004640             END-READ
+004650         END-PERFORM
+004660         CLOSE CHECKPOINT-FILE
+004670         IF RESTART-REQUESTED
+004680             MOVE 'Y' TO HW-SKIPPING-SWITCH
+004690             MOVE HW-RESTART-RECORD-COUNT TO HW-RECORD-COUNT
+004700             MOVE HW-RESTART-GRAND-TOTAL  TO HW-GRAND-TOTAL
+004710             MOVE HW-RESTART-TOTAL-LIMIT  TO HW-TOTAL-LIMIT
+004720             MOVE HW-RESTART-COUNTRY      TO HW-PREV-COUNTRY
+004730             MOVE HW-RESTART-COUNTRY-SUB  TO HW-COUNTRY-SUBTOTAL
+004740             MOVE 'N' TO HW-FIRST-RECORD-SWITCH
+004750             DISPLAY "RESTARTING AFTER ACCT "
+004760          HW-RESTART-ACCT-NO
+004770         END-IF
+004780     END-IF.
+004790 1100-EXIT.
+004800     EXIT.
+004810*
+004820*****************************************************************
+004830* 2000-PROCESS-RECORDS - READ ACCT-REC AND PRODUCE PRINT.DAT
+004840* AND EXCEPT.DAT.
+004850*****************************************************************
+004860 2000-PROCESS-RECORDS.
+004870     PERFORM 2100-READ-ACCOUNT
+004880         THRU 2100-EXIT.
+004890     IF RESTART-REQUESTED
+004900         PERFORM 2050-SKIP-TO-CHECKPOINT
+004910             THRU 2050-EXIT
+004920     END-IF.
+004930     PERFORM UNTIL END-OF-ACCT-FILE
+004940         PERFORM 2200-VALIDATE-ACCOUNT
+004950             THRU 2200-EXIT
+004960         IF VALID-ACCOUNT
+004970             PERFORM 2480-DETERMINE-CURRENCY
+004980                 THRU 2480-EXIT
+004990             PERFORM 2400-CONTROL-BREAK
+005000                 THRU 2400-EXIT
+005010             PERFORM 2500-WRITE-PRINT-RECORD
+005020                 THRU 2500-EXIT
+005030             PERFORM 2550-WRITE-CSV-RECORD
+005040                 THRU 2550-EXIT
+005050             PERFORM 2600-CHECK-EXCEPTION
+005060                 THRU 2600-EXIT
+005070             PERFORM 2650-WRITE-DUNNING-LETTER
+005080                 THRU 2650-EXIT
+005090             ADD 1 TO HW-CKPT-COUNTER
+005100             IF HW-CKPT-COUNTER >= HW-CKPT-INTERVAL
+005110                 PERFORM 2950-WRITE-CHECKPOINT
+005120                     THRU 2950-EXIT
+005130             END-IF
+005140         ELSE
+005150             PERFORM 2300-WRITE-REJECT
+005160                 THRU 2300-EXIT
+005170         END-IF
+005180         PERFORM 2100-READ-ACCOUNT
+005190             THRU 2100-EXIT
+005200     END-PERFORM.
+005210     IF NOT-FIRST-RECORD
+005220         PERFORM 2900-WRITE-FINAL-TOTALS
+005230             THRU 2900-EXIT
+005240     END-IF.
+005250 2000-EXIT.
+005260     EXIT.
+005270*
+005280*****************************************************************
+005290* 2050-SKIP-TO-CHECKPOINT - ON A RESTART, READ PAST EVERY RECORD
+005300* UP TO AND INCLUDING THE LAST ONE THE PRIOR RUN CHECKPOINTED
+005310* (08/09/2026). CALLED FROM 2000-PROCESS-RECORDS, BUT KEPT
+005320* OUTSIDE ITS PERFORM ... THRU 2000-EXIT RANGE SO IT CANNOT
+005330* FALL THROUGH AND RUN A SECOND TIME.
+005340*****************************************************************
+005350 2050-SKIP-TO-CHECKPOINT.
+005360     PERFORM UNTIL END-OF-ACCT-FILE OR NOT SKIPPING-TO-CHECKPOINT
+005370         IF ACCT-NO = HW-RESTART-ACCT-NO
+005380             MOVE 'N' TO HW-SKIPPING-SWITCH
+005390         END-IF
+005400         PERFORM 2100-READ-ACCOUNT
+005410             THRU 2100-EXIT
+005420     END-PERFORM.
+005430 2050-EXIT.
+005440     EXIT.
+005450*
+005460*****************************************************************
+005470* 2950-WRITE-CHECKPOINT - RECORD THE LAST SUCCESSFULLY
+005480* PROCESSED ACCT-NO EVERY HW-CKPT-INTERVAL RECORDS (08/09/2026).
+005490* CALLED FROM 2000-PROCESS-RECORDS, BUT KEPT OUTSIDE ITS
+005500* PERFORM ... THRU 2000-EXIT RANGE SO IT CANNOT FALL THROUGH
+005510* AND RUN A SECOND TIME, UNCONDITIONALLY, AFTER END-OF-FILE.
+005520*****************************************************************
+005530 2950-WRITE-CHECKPOINT.
+005540     MOVE SPACES TO CHECKPOINT-REC.
+005550     MOVE ACCT-NO TO CKPT-ACCT-NO-O.
+005560     MOVE HW-RECORD-COUNT TO CKPT-RECORD-COUNT-O.
+005570     MOVE HW-GRAND-TOTAL TO CKPT-GRAND-TOTAL-O.
+005580     MOVE HW-TOTAL-LIMIT TO CKPT-TOTAL-LIMIT-O.
+005590     MOVE HW-PREV-COUNTRY TO CKPT-COUNTRY-O.
+005600     MOVE HW-COUNTRY-SUBTOTAL TO CKPT-COUNTRY-SUBTOT-O.
+005610     WRITE CHECKPOINT-REC.
+005620     MOVE ZERO TO HW-CKPT-COUNTER.
+005630 2950-EXIT.
+005640     EXIT.
+005650*
+005660*****************************************************************
+005670* 2400-CONTROL-BREAK - DETECT A CHANGE IN COUNTRY AND ROLL THE
+005680* PRIOR COUNTRY'S SUBTOTAL TO PRINT.DAT BEFORE THE NEW RECORD IS
+005690* WRITTEN (08/09/2026).
+005700*****************************************************************
+005710 2400-CONTROL-BREAK.
+005720     IF FIRST-RECORD
+005730         MOVE COUNTRY TO HW-PREV-COUNTRY
+005740         MOVE 'N' TO HW-FIRST-RECORD-SWITCH
+005750     ELSE
+005760         IF COUNTRY NOT = HW-PREV-COUNTRY
+005770             PERFORM 2450-WRITE-SUBTOTAL
+005780                 THRU 2450-EXIT
+005790             MOVE COUNTRY TO HW-PREV-COUNTRY
+005800         END-IF
+005810     END-IF.
+005820     ADD ACCT-BALANCE TO HW-COUNTRY-SUBTOTAL.
+005830     ADD ACCT-BALANCE TO HW-GRAND-TOTAL.
+005840     ADD ACCT-LIMIT TO HW-TOTAL-LIMIT.
+005850     ADD 1 TO HW-RECORD-COUNT.
+005860 2400-EXIT.
+005870     EXIT.
+005880*
+005890*****************************************************************
+005900* 2450-WRITE-SUBTOTAL - WRITE ONE COUNTRY'S SUBTOTAL LINE AND
+005910* RESET THE ACCUMULATOR (08/09/2026).
+005920*****************************************************************
+005930 2450-WRITE-SUBTOTAL.
+005940     MOVE SPACES TO PRINT-SUBTOTAL-REC.
+005950     MOVE "SUBTOTAL FOR " TO SUBT-LABEL-O.
+005960     MOVE HW-PREV-COUNTRY TO SUBT-COUNTRY-O.
+005970     MOVE HW-COUNTRY-SUBTOTAL TO SUBT-AMOUNT-O.
+005980     WRITE PRINT-SUBTOTAL-REC.
+005990     MOVE ZERO TO HW-COUNTRY-SUBTOTAL.
+006000 2450-EXIT.
+006010     EXIT.
+006020*
+006030*****************************************************************
+006040* 2900-WRITE-FINAL-TOTALS - WRITE THE LAST COUNTRY'S SUBTOTAL
+006050* AND THE RUN GRAND TOTAL AFTER THE LAST RECORD
+006060* (08/09/2026).
+006070*****************************************************************
+006080 2900-WRITE-FINAL-TOTALS.
+006090     PERFORM 2450-WRITE-SUBTOTAL
+006100         THRU 2450-EXIT.
+006110     MOVE SPACES TO PRINT-GRANDTOTAL-REC.
+006120     MOVE "COUNTRY GRAND TOTAL" TO GRANDTOT-LABEL-O.
+006130     MOVE HW-GRAND-TOTAL TO GRANDTOT-AMOUNT-O.
+006140     MOVE "TOTAL LIMIT: " TO GRANDTOT-LIMIT-LBL-O.
+006150     MOVE HW-TOTAL-LIMIT TO GRANDTOT-LIMIT-O.
+006160     MOVE "RECORDS PROCESSED:" TO GRANDTOT-CNT-LBL-O.
+006170     MOVE HW-RECORD-COUNT TO GRANDTOT-COUNT-O.
+006180     WRITE PRINT-GRANDTOTAL-REC.
+006190 2900-EXIT.
+006200     EXIT.
+006210*
+006220*****************************************************************
+006230* 2100-READ-ACCOUNT - READ ONE RECORD FROM ACCT-REC.
+006240*****************************************************************
+006250 2100-READ-ACCOUNT.
+006260     READ ACCT-REC
+006270         AT END
+006280             MOVE 'Y' TO LASTREC
+006290         NOT AT END
+006300             PERFORM 2150-WRITE-AUDIT-RECORD
+006310                 THRU 2150-EXIT
+006320     END-READ.
+006330 2100-EXIT.
+006340     EXIT.
+006350*
+006360*****************************************************************
+006370* 2150-WRITE-AUDIT-RECORD - LOG EVERY ACCOUNT READ FROM ACCT-REC
+006380* TO ACCTAUD.DAT WITH THE RUN'S DATE/TIME (08/09/2026).
+006390*****************************************************************
+006400 2150-WRITE-AUDIT-RECORD.
+006410     MOVE ACCT-NO        TO AUD-ACCT-NO-O.
+006420     MOVE HW-RUN-DATE    TO AUD-RUN-DATE-O.
+006430     MOVE HW-RUN-TIME    TO AUD-RUN-TIME-O.
+006440     MOVE "READ"         TO AUD-ACTION-O.
+006450     WRITE AUDIT-REC.
+006460 2150-EXIT.
+006470     EXIT.
+006480*
+006490*****************************************************************
+006500* 2200-VALIDATE-ACCOUNT - REJECT ANY RECORD WHOSE ACCT-NO IS
+006510* BLANK OR NON-NUMERIC, OR WHOSE PACKED-DECIMAL AMOUNT FIELDS
+006520* ARE NOT VALID NUMERIC DATA (08/09/2026).
+006530*****************************************************************
+006540 2200-VALIDATE-ACCOUNT.
+006550     MOVE 'Y' TO HW-VALID-SWITCH.
+006560     IF ACCT-NO = SPACES
+006570         MOVE 'N' TO HW-VALID-SWITCH
+006580         MOVE "R001" TO HW-REJECT-CODE
+006590         MOVE "ACCOUNT NUMBER IS BLANK" TO HW-REJECT-TEXT
+006600     ELSE
+006610         IF ACCT-NO NOT NUMERIC
+006620             MOVE 'N' TO HW-VALID-SWITCH
+006630             MOVE "R002" TO HW-REJECT-CODE
+006640             MOVE "ACCOUNT NUMBER IS NOT NUMERIC" TO
+006650                 HW-REJECT-TEXT
+006660         END-IF
+006670     END-IF.
+006680     IF VALID-ACCOUNT AND ACCT-LIMIT NOT NUMERIC
+006690         MOVE 'N' TO HW-VALID-SWITCH
+006700         MOVE "R003" TO HW-REJECT-CODE
+006710         MOVE "CREDIT LIMIT FIELD IS CORRUPTED" TO HW-REJECT-TEXT
+006720     END-IF.
+006730     IF VALID-ACCOUNT AND ACCT-BALANCE NOT NUMERIC
+006740         MOVE 'N' TO HW-VALID-SWITCH
+006750         MOVE "R004" TO HW-REJECT-CODE
+006760         MOVE "BALANCE FIELD IS CORRUPTED" TO HW-REJECT-TEXT
+006770     END-IF.
+006780 2200-EXIT.
+006790     EXIT.
+006800*
+006810*****************************************************************
+006820* 2300-WRITE-REJECT - WRITE ONE ENTRY TO THE REJECT FILE FOR A
+006830* RECORD THAT FAILED VALIDATION (08/09/2026).
+006840*****************************************************************
+006850 2300-WRITE-REJECT.
+006860     MOVE SPACES TO REJECT-REC.
+006870     MOVE ACCT-NO TO REJ-ACCT-NO-O.
+006880     MOVE LAST-NAME TO REJ-LAST-NAME-O.
+006890     MOVE FIRST-NAME TO REJ-FIRST-NAME-O.
+006900     MOVE HW-REJECT-CODE TO REJ-REASON-CODE-O.
+006910     MOVE HW-REJECT-TEXT TO REJ-REASON-TEXT-O.
+006920     WRITE REJECT-REC.
+006930 2300-EXIT.
+006940     EXIT.
+006950*
+006960*****************************************************************
+006970* 2500-WRITE-PRINT-RECORD - FORMAT AND WRITE ONE PRINT.DAT LINE.
+006980*****************************************************************
+006990 2500-WRITE-PRINT-RECORD.
+007000     MOVE SPACES TO PRINT-REC.
+007010     MOVE ACCT-NO        TO ACCT-NO-O.
+007020     MOVE HW-CURR-CODE   TO CURR-CODE-O.
+007030     MOVE ACCT-LIMIT     TO ACCT-LIMIT-O.
+007040     MOVE ACCT-BALANCE   TO ACCT-BALANCE-O.
+007050     MOVE LAST-NAME      TO LAST-NAME-O.
+007060     MOVE FIRST-NAME     TO FIRST-NAME-O.
+007070     MOVE COMMENTS       TO COMMENTS-O.
+007080     WRITE PRINT-REC.
+007090 2500-EXIT.
+007100     EXIT.
+007110*
+007120*****************************************************************
+007130* 2480-DETERMINE-CURRENCY - SET THE CURRENCY CODE TO PRINT WITH
+007140* THIS ACCOUNT'S AMOUNTS BASED ON ITS COUNTRY (08/09/2026).
+007150*****************************************************************
+007160 2480-DETERMINE-CURRENCY.
+007170     EVALUATE TRUE
+007180         WHEN COUNTRY = "USA"
+007190             MOVE "USD" TO HW-CURR-CODE
+007200         WHEN COUNTRY = "CANADA"
+007210             MOVE "CAD" TO HW-CURR-CODE
+007220         WHEN COUNTRY = "UNITED KINGDOM"
+007230             MOVE "GBP" TO HW-CURR-CODE
+007240         WHEN COUNTRY = "JAPAN"
+007250             MOVE "JPY" TO HW-CURR-CODE
+007260         WHEN COUNTRY = "GERMANY" OR
+007270              COUNTRY = "FRANCE"  OR
+007280              COUNTRY = "ITALY"   OR
+007290              COUNTRY = "SPAIN"
+007300             MOVE "EUR" TO HW-CURR-CODE
+007310         WHEN COUNTRY = "MEXICO"
+007320             MOVE "MXN" TO HW-CURR-CODE
+007330         WHEN COUNTRY = "AUSTRALIA"
+007340             MOVE "AUD" TO HW-CURR-CODE
+007350         WHEN OTHER
+007360             MOVE "USD" TO HW-CURR-CODE
+007370     END-EVALUATE.
+007380 2480-EXIT.
+007390     EXIT.
+007400*
+007410*****************************************************************
+007420* 2550-WRITE-CSV-RECORD - FORMAT AND WRITE ONE COMMA-SEPARATED
+007430* LINE TO ACCTCSV.DAT FOR DOWNSTREAM SYSTEMS (08/09/2026).
+007440* THE NAME/COUNTRY/COMMENTS FIELDS ARE RIGHT-TRIMMED VIA
+007450* 2560-CALC-TRIM-LEN BEFORE THEY ARE STRUNG IN, SINCE THEY MAY
+007460* LEGITIMATELY CONTAIN EMBEDDED SPACES (08/09/2026).
+007470*****************************************************************
+007480 2550-WRITE-CSV-RECORD.
+007490     MOVE ACCT-LIMIT     TO HW-CSV-LIMIT-ED.
+007500     MOVE ACCT-BALANCE   TO HW-CSV-BALANCE-ED.
+007510     MOVE SPACES TO CSV-REC.
+007520     MOVE 1 TO HW-CSV-PTR.
+007530     STRING ACCT-NO         DELIMITED BY SIZE
+007540         ","                DELIMITED BY SIZE
+007550         HW-CSV-LIMIT-ED    DELIMITED BY SIZE
+007560         ","                DELIMITED BY SIZE
+007570         HW-CSV-BALANCE-ED  DELIMITED BY SIZE
+007580         ","                DELIMITED BY SIZE
+007590         INTO CSV-REC
+007600         WITH POINTER HW-CSV-PTR
+007610     END-STRING.
+007620     MOVE LAST-NAME TO HW-TRIM-WORK.
+007630     PERFORM 2560-CALC-TRIM-LEN
+007640         THRU 2560-EXIT.
+007650     STRING HW-TRIM-WORK(1:HW-TRIM-LEN) DELIMITED BY SIZE
+007660         ","                DELIMITED BY SIZE
+007670         INTO CSV-REC
+007680         WITH POINTER HW-CSV-PTR
+007690     END-STRING.
+007700     MOVE FIRST-NAME TO HW-TRIM-WORK.
+007710     PERFORM 2560-CALC-TRIM-LEN
+007720         THRU 2560-EXIT.
+007730     STRING HW-TRIM-WORK(1:HW-TRIM-LEN) DELIMITED BY SIZE
+007740         ","                DELIMITED BY SIZE
+007750         INTO CSV-REC
+007760         WITH POINTER HW-CSV-PTR
+007770     END-STRING.
+007780     MOVE COUNTRY TO HW-TRIM-WORK.
+007790     PERFORM 2560-CALC-TRIM-LEN
+007800         THRU 2560-EXIT.
+007810     STRING HW-TRIM-WORK(1:HW-TRIM-LEN) DELIMITED BY SIZE
+007820         ","                DELIMITED BY SIZE
+007830         INTO CSV-REC
+007840         WITH POINTER HW-CSV-PTR
+007850     END-STRING.
+007860     MOVE COMMENTS TO HW-TRIM-WORK.
+007870     PERFORM 2560-CALC-TRIM-LEN
+007880         THRU 2560-EXIT.
+007890     STRING HW-TRIM-WORK(1:HW-TRIM-LEN) DELIMITED BY SIZE
+007900         INTO CSV-REC
+007910         WITH POINTER HW-CSV-PTR
+007920     END-STRING.
+007930     WRITE CSV-REC.
+007940 2550-EXIT.
+007950     EXIT.
+007960*
+007970*****************************************************************
+007980* 2560-CALC-TRIM-LEN - SCAN HW-TRIM-WORK BACKWARD TO FIND THE
+007990* LENGTH OF THE DATA BEFORE ANY TRAILING PAD SPACES, SO THE CSV
+008000* EXTRACT DOES NOT LOSE EMBEDDED SPACES WITHIN A FIELD SUCH AS
+008010* "UNITED KINGDOM" (08/09/2026).
+008020*****************************************************************
+008030 2560-CALC-TRIM-LEN.
+008040     MOVE 30 TO HW-TRIM-LEN.
+008050     PERFORM UNTIL HW-TRIM-LEN = 0
+008060             OR HW-TRIM-WORK(HW-TRIM-LEN:1) NOT = SPACE
+008070         SUBTRACT 1 FROM HW-TRIM-LEN
+008080     END-PERFORM.
+008090     IF HW-TRIM-LEN = 0
+008100         MOVE 1 TO HW-TRIM-LEN
+008110     END-IF.
+008120 2560-EXIT.
+008130     EXIT.
+008140*
+008150*****************************************************************
+008160* 2600-CHECK-EXCEPTION - WRITE EXCEPT.DAT WHEN THE BALANCE IS
+008170* OVER THE CREDIT LIMIT.
+008180*****************************************************************
+008190 2600-CHECK-EXCEPTION.
+008200     IF ACCT-BALANCE > ACCT-LIMIT
+008210         MOVE SPACES TO EXCEPT-REC
+008220         COMPUTE HW-OVERAGE-AMT = ACCT-BALANCE - ACCT-LIMIT
+008230         MOVE ACCT-NO        TO EXCPT-ACCT-NO-O
+008240         MOVE HW-CURR-CODE   TO EXCPT-CURR-CODE-O
+008250         MOVE LAST-NAME      TO EXCPT-LAST-NAME-O
+008260         MOVE FIRST-NAME     TO EXCPT-FIRST-NAME-O
+008270         MOVE ACCT-LIMIT     TO EXCPT-LIMIT-O
+008280         MOVE ACCT-BALANCE   TO EXCPT-BALANCE-O
+008290         MOVE HW-OVERAGE-AMT TO EXCPT-OVERAGE-O
+008300         WRITE EXCEPT-REC
+008310     END-IF.
+008320 2600-EXIT.
+008330     EXIT.
+008340*
+008350*****************************************************************
+008360* 2650-WRITE-DUNNING-LETTER - SEND AN OVERDUE NOTICE TO EVERY
+008370* ACCOUNT CARRYING A NEGATIVE BALANCE (08/09/2026).
+008380*****************************************************************
+008390 2650-WRITE-DUNNING-LETTER.
+008400     MOVE COMMENTS TO HW-COMMENTS-UC.
+008410     INSPECT HW-COMMENTS-UC CONVERTING
+008420         "abcdefghijklmnopqrstuvwxyz" TO
+008430         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+008440     MOVE ZERO TO HW-OVERDUE-COUNT.
+008450     INSPECT HW-COMMENTS-UC TALLYING HW-OVERDUE-COUNT
+008460         FOR ALL "OVERDUE".
+008470     IF ACCT-BALANCE < ZERO OR HW-OVERDUE-COUNT > ZERO
+008480         IF ACCT-BALANCE < ZERO
+008490             COMPUTE HW-DUN-OWED-AMT = ZERO - ACCT-BALANCE
+008500         ELSE
+008510             MOVE ACCT-BALANCE TO HW-DUN-OWED-AMT
+008520         END-IF
+008530         MOVE SPACES TO DUN-ADDRESS-LINE
+008540         MOVE FIRST-NAME     TO DUN-FIRST-NAME-O
+008550         MOVE LAST-NAME      TO DUN-LAST-NAME-O
+008560         WRITE DUN-ADDRESS-LINE
+008570         MOVE SPACES TO DUN-COUNTRY-LINE
+008580         MOVE COUNTRY        TO DUN-COUNTRY-O
+008590         WRITE DUN-COUNTRY-LINE
+008600         MOVE SPACES TO DUN-BLANK-LINE
+008610         WRITE DUN-BLANK-LINE
+008620         MOVE SPACES TO DUN-SALUTATION-LINE
+008630         MOVE "Dear " TO DUN-SALUTATION-LINE(1:5)
+008640         MOVE FIRST-NAME     TO DUN-SAL-FIRST-O
+008650         MOVE LAST-NAME      TO DUN-SAL-LAST-O
+008660         MOVE "," TO DUN-SALUTATION-LINE(37:1)
+008670         WRITE DUN-SALUTATION-LINE
+008680         MOVE SPACES TO DUN-BLANK-LINE
+008690         WRITE DUN-BLANK-LINE
+008700         MOVE SPACES TO DUN-NOTICE-LINE-1
+008710         MOVE "  Our records show your account number " TO
+008720             DUN-NOTICE-LINE-1(1:41)
+008730         MOVE ACCT-NO        TO DUN-NOT1-ACCT-NO-O
+008740         MOVE " is past due." TO DUN-NOTICE-LINE-1(50:31)
+008750         WRITE DUN-NOTICE-LINE-1
+008760         MOVE SPACES TO DUN-NOTICE-LINE-2
+008770         MOVE "  The overdue balance is " TO
+008780             DUN-NOTICE-LINE-2(1:26)
+008790         MOVE HW-CURR-CODE   TO DUN-NOT2-CURR-O
+008800         MOVE HW-DUN-OWED-AMT TO DUN-NOT2-BALANCE-O
+008810         WRITE DUN-NOTICE-LINE-2
+008820         MOVE
+008830           "  Please remit payment at your earliest convenience."
+008840             TO DUN-NOTICE-LINE-3
+008850         WRITE DUN-NOTICE-LINE-3
+008860         MOVE SPACES TO DUN-BLANK-LINE
+008870         WRITE DUN-BLANK-LINE
+008880         MOVE "  Sincerely, Accounts Receivable" TO
+008890             DUN-CLOSING-LINE
+008900         WRITE DUN-CLOSING-LINE
+008910         MOVE ALL "-" TO DUN-SEPARATOR-LINE
+008920         WRITE DUN-SEPARATOR-LINE
+008930     END-IF.
+008940 2650-EXIT.
+008950     EXIT.
+008960*
+008970*****************************************************************
+008980* 3000-FINALIZE - CLOSE ALL FILES AND END THE RUN.
+008990*****************************************************************
+009000 3000-FINALIZE.
+009010     CLOSE ACCT-REC.
+009020     CLOSE PRINT-LINE.
+009030     CLOSE EXCEPT-FILE.
+009040     CLOSE REJECT-FILE.
+009050     CLOSE CSV-FILE.
+009060     CLOSE AUDIT-FILE.
+009070     CLOSE DUNNING-FILE.
+009080     CLOSE CHECKPOINT-FILE.
+009090     OPEN OUTPUT CHECKPOINT-FILE.
+009100     CLOSE CHECKPOINT-FILE.
+009110 3000-EXIT.
+009120     EXIT.
